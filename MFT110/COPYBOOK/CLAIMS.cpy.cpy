@@ -0,0 +1,17 @@
+      * ***************************************************************
+      * DCLGEN TABLE(MFTR33.CLAIMS)
+      * LIBRARY(MFT110.COPYBOOK(CLAIMS))
+      * ***************************************************************
+       01 CLAIMS.
+           10 CLAIMNUMBER              PIC S9(9).
+           10 CLAIMDATE                PIC X(10).
+           10 PAID                     PIC S9(7)V99 COMP-3.
+           10 VALUE1                   PIC S9(7)V99 COMP-3.
+           10 CAUSE                    PIC X(18).
+           10 OBSERVATIONS             PIC X(18).
+           10 CUSTOMERNUMBER           PIC X(16).
+           10 CLAIMSTATUS              PIC X(06).
+              88 CLAIMSTATUS-OPEN                VALUE 'OPEN  '.
+              88 CLAIMSTATUS-PENDING              VALUE 'PEND  '.
+              88 CLAIMSTATUS-CLOSED              VALUE 'CLOSED'.
+           10 SEVERITY                 PIC X(10).
