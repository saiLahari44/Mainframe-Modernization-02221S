@@ -0,0 +1,13 @@
+      * ***************************************************************
+      * DCLGEN TABLE(MFTR33.CLAIMSHIST)
+      * LIBRARY(MFT110.COPYBOOK(CLAIMSHIST))
+      * ***************************************************************
+       01 CLAIMSHIST.
+           10 CLAIMNUMBER              PIC S9(9).
+           10 CHANGETYPE               PIC X(01).
+           10 OLDPAID                  PIC S9(7)V99 COMP-3.
+           10 NEWPAID                  PIC S9(7)V99 COMP-3.
+           10 OLDVALUE1                PIC S9(7)V99 COMP-3.
+           10 NEWVALUE1                PIC S9(7)V99 COMP-3.
+           10 CHANGEUSERID             PIC X(08).
+           10 CHANGETIMESTAMP          PIC X(26).
