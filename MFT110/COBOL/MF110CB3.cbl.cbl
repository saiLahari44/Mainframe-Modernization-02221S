@@ -1,93 +1,634 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    MF110CB3.
-       AUTHOR. HARIKASADI
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CLAIMNBR      PIC S9(9).
-       01 WS-SQLCODE       PIC -9(03).
-           EXEC SQL
-              INCLUDE SQLCA
-           END-EXEC.
-           EXEC SQL
-              INCLUDE CLAIMS
-           END-EXEC.
-       LINKAGE SECTION.
-          COPY MF110BMS.
-       PROCEDURE DIVISION USING MF110BMSI
-                                MF110BMSO.
-       C000-MAIN-PARA.
-           EVALUATE SelectOptionfI
-           WHEN '1'
-               PERFORM 100-CLAIM-INQUIRY
-           WHEN '2'
-               PERFORM 200-CLAIM-ADD
-           END-EVALUATE
-           GOBACK.
-       100-CLAIM-INQUIRY.
-           MOVE INPUTI(4:7) TO WS-CLAIMNBR
-           DISPLAY 'WS-CLAIMNBR : ' WS-CLAIMNBR
-           MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
-            EXEC SQL
-              SELECT CLAIMDATE,
-                     PAID,
-                     VALUE1,
-                     CAUSE,
-                     OBSERVATIONS
-              INTO  :CLAIMS.CLAIMDATE,
-                    :CLAIMS.PAID,
-                    :CLAIMS.VALUE1,
-                    :CLAIMS.CAUSE,
-                    :CLAIMS.OBSERVATIONS
-              FROM MFTR33.CLAIMS
-              WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
-            END-EXEC.
-           EVALUATE SQLCODE
-            WHEN 0
-              MOVE FUNCTION DISPLAY-OF(CLAIMDATE)  TO INPUT3O
-              MOVE FUNCTION DISPLAY-OF(CAUSE) TO INPUT6O
-             MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO INPUT8O
-              MOVE PAID of CLAIMS TO  INPUT4O
-              MOVE VALUE1 OF CLAIMS TO INPUT5O
-            WHEN 100
-              MOVE 'CLAIM NOT FOUND' TO MESSAGEO
-            WHEN OTHER
-              MOVE SQLCODE       TO WS-SQLCODE
-              STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
-              DELIMITED BY SIZE INTO MESSAGEO
-              END-STRING
-           END-EVALUATE.
-       200-CLAIM-ADD.
-              MOVE INPUTI(4:7) TO WS-CLAIMNBR
-              MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
-              MOVE INPUT3I TO CLAIMDATE
-              MOVE INPUT4I TO PAID         OF CLAIMS
-              MOVE INPUT5I TO VALUE1       OF CLAIMS
-              MOVE INPUT6I TO CAUSE        OF CLAIMS
-              MOVE INPUT8I TO OBSERVATIONS OF CLAIMS
-                EXEC SQL
-                   INSERT INTO MFTR33.CLAIMS
-                          (CLAIMNUMBER,
-                           CLAIMDATE,
-                           PAID,
-                           VALUE1,
-                           CAUSE,
-                           OBSERVATIONS)
-                   VALUES (:CLAIMS.CLAIMNUMBER,
-                           :CLAIMS.CLAIMDATE,
-                           :CLAIMS.PAID,
-                           :CLAIMS.VALUE1,
-                           :CLAIMS.CAUSE,
-                           :CLAIMS.OBSERVATIONS)
-                END-EXEC.
-           EVALUATE SQLCODE
-             WHEN 0
-                 MOVE 'CLAIM ADDED' TO MESSAGEO
-             WHEN -803
-                 MOVE 'DUPLICATE CLAIM' TO MESSAGEO
-             WHEN OTHER
-                 MOVE SQLCODE       TO WS-SQLCODE
-                 STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
-                 DELIMITED BY SIZE INTO MESSAGEO
-                 END-STRING
-                END-EVALUATE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110CB3.
+       AUTHOR. HARIKASADI
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CLAIMNBR      PIC S9(9).
+       01 WS-SQLCODE       PIC -9(03).
+       01 WS-CHANGE-TYPE   PIC X(01).
+       01 WS-OLD-PAID      PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-NEW-PAID      PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-OLD-VALUE1    PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-NEW-VALUE1    PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-EDIT-SW       PIC X(01) VALUE 'Y'.
+          88 WS-EDIT-OK              VALUE 'Y'.
+          88 WS-EDIT-BAD             VALUE 'N'.
+       01 WS-DUP-COUNT     PIC S9(5).
+       01 WS-CUSTNO-IND    PIC S9(4) COMP.
+       01 WS-STATUS-IND    PIC S9(4) COMP.
+       01 WS-SEVERITY-IND  PIC S9(4) COMP.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMSHIST
+           END-EXEC.
+       LINKAGE SECTION.
+          COPY MF110BMS.
+       01 DFHCOMMAREA.
+          05 LK-CLAIMNBR          PIC X(10).
+          05 LK-CLAIMDATE         PIC X(10).
+          05 LK-PAID              PIC X(10).
+          05 LK-VALUE1            PIC X(10).
+          05 LK-CAUSE             PIC X(18).
+          05 LK-OBSERVATIONS      PIC X(18).
+          05 LK-CUSTNO            PIC X(16).
+          05 LK-STATUS             PIC X(06).
+          05 LK-SEVERITY           PIC X(10).
+          05 LK-RETRY-SW          PIC X(01).
+             88 LK-RETRY                    VALUE 'Y'.
+          05 LK-BROWSE-TYPE       PIC X(01).
+             88 LK-BROWSE-CUST             VALUE '1'.
+             88 LK-BROWSE-CAUSE            VALUE '2'.
+             88 LK-BROWSE-DATE             VALUE '3'.
+          05 LK-BROWSE-KEY        PIC X(18).
+          05 LK-DATE-FROM         PIC X(10).
+          05 LK-DATE-TO           PIC X(10).
+          05 LK-LAST-CLAIMNBR     PIC S9(9).
+          05 LK-BROWSE-COUNT      PIC S9(5).
+       PROCEDURE DIVISION USING MF110BMSI
+                                MF110BMSO
+                                DFHCOMMAREA.
+       C000-MAIN-PARA.
+           IF EIBCALEN > 0
+               IF LK-RETRY AND SelectOptionfI = '2'
+                   PERFORM 050-REDISPLAY-RETRY THRU 050-EXIT
+               END-IF
+           ELSE
+               MOVE LOW-VALUES TO DFHCOMMAREA
+           END-IF
+           EVALUATE SelectOptionfI
+           WHEN '1'
+               PERFORM 100-CLAIM-INQUIRY
+           WHEN '2'
+               PERFORM 200-CLAIM-ADD
+           WHEN '3'
+               PERFORM 300-CLAIM-UPDATE
+           WHEN '4'
+               PERFORM 400-CLAIM-DELETE
+           WHEN '5'
+               PERFORM 500-CLAIM-INQ-BY-CUST
+           WHEN '6'
+               PERFORM 600-CLAIM-SEARCH-CAUSE
+           WHEN '7'
+               PERFORM 700-CLAIM-SEARCH-DATE
+           END-EVALUATE
+           EXEC CICS RETURN
+               TRANSID('CB3')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       050-REDISPLAY-RETRY.
+           MOVE LK-CLAIMNBR     TO INPUTO
+           MOVE LK-CLAIMDATE    TO INPUT3O
+           MOVE LK-PAID         TO INPUT4O
+           MOVE LK-VALUE1       TO INPUT5O
+           MOVE LK-CAUSE        TO INPUT6O
+           MOVE LK-OBSERVATIONS TO INPUT8O
+           MOVE LK-CUSTNO       TO CustNoO
+           MOVE LK-STATUS       TO SSP5O
+           MOVE LK-SEVERITY     TO GENERALO
+           MOVE 'RE-ENTER CORRECTED CLAIM DATA' TO MESSAGEO.
+       050-EXIT.
+           EXIT.
+       100-CLAIM-INQUIRY.
+           MOVE INPUTI(4:7) TO WS-CLAIMNBR
+           DISPLAY 'WS-CLAIMNBR : ' WS-CLAIMNBR
+           MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
+            EXEC SQL
+              SELECT CLAIMDATE,
+                     PAID,
+                     VALUE1,
+                     CAUSE,
+                     OBSERVATIONS,
+                     CLAIMSTATUS,
+                     SEVERITY
+              INTO  :CLAIMS.CLAIMDATE,
+                    :CLAIMS.PAID,
+                    :CLAIMS.VALUE1,
+                    :CLAIMS.CAUSE,
+                    :CLAIMS.OBSERVATIONS,
+                    :CLAIMS.CLAIMSTATUS:WS-STATUS-IND,
+                    :CLAIMS.SEVERITY:WS-SEVERITY-IND
+              FROM MFTR33.CLAIMS
+              WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+            END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+              MOVE FUNCTION DISPLAY-OF(CLAIMDATE)  TO INPUT3O
+              MOVE FUNCTION DISPLAY-OF(CAUSE) TO INPUT6O
+             MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO INPUT8O
+              MOVE PAID of CLAIMS TO  INPUT4O
+              MOVE VALUE1 OF CLAIMS TO INPUT5O
+              IF WS-STATUS-IND < ZERO
+                  MOVE SPACES TO SSP5O
+              ELSE
+                  MOVE CLAIMSTATUS OF CLAIMS TO SSP5O
+              END-IF
+              IF WS-SEVERITY-IND < ZERO
+                  MOVE SPACES TO GENERALO
+              ELSE
+                  MOVE SEVERITY OF CLAIMS TO GENERALO
+              END-IF
+            WHEN 100
+              MOVE 'CLAIM NOT FOUND' TO MESSAGEO
+            WHEN OTHER
+              MOVE SQLCODE       TO WS-SQLCODE
+              STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
+              DELIMITED BY SIZE INTO MESSAGEO
+              END-STRING
+           END-EVALUATE.
+       200-CLAIM-ADD.
+           MOVE 'Y' TO WS-EDIT-SW
+           MOVE INPUTI(4:7) TO WS-CLAIMNBR
+           MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
+           MOVE INPUT3I TO CLAIMDATE
+           MOVE INPUT4I TO PAID         OF CLAIMS
+           MOVE INPUT5I TO VALUE1       OF CLAIMS
+           MOVE INPUT6I TO CAUSE        OF CLAIMS
+           MOVE INPUT8I TO OBSERVATIONS OF CLAIMS
+           MOVE CustNoI TO CUSTOMERNUMBER OF CLAIMS
+           MOVE SSP5I   TO CLAIMSTATUS OF CLAIMS
+           MOVE GENERALI(1:10) TO SEVERITY OF CLAIMS
+           PERFORM 800-EDIT-CLAIM-FIELDS THRU 800-EXIT
+           IF WS-EDIT-OK
+              PERFORM 230-CHECK-DUPLICATE THRU 230-EXIT
+                EXEC SQL
+                   INSERT INTO MFTR33.CLAIMS
+                          (CLAIMNUMBER,
+                           CLAIMDATE,
+                           PAID,
+                           VALUE1,
+                           CAUSE,
+                           OBSERVATIONS,
+                           CUSTOMERNUMBER,
+                           CLAIMSTATUS,
+                           SEVERITY)
+                   VALUES (:CLAIMS.CLAIMNUMBER,
+                           :CLAIMS.CLAIMDATE,
+                           :CLAIMS.PAID,
+                           :CLAIMS.VALUE1,
+                           :CLAIMS.CAUSE,
+                           :CLAIMS.OBSERVATIONS,
+                           :CLAIMS.CUSTOMERNUMBER,
+                           :CLAIMS.CLAIMSTATUS,
+                           :CLAIMS.SEVERITY)
+                END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+                    IF WS-DUP-COUNT > ZERO
+                        MOVE 'POSSIBLE DUPLICATE - ADDED' TO MESSAGEO
+                    ELSE
+                        MOVE 'CLAIM ADDED' TO MESSAGEO
+                    END-IF
+                    MOVE 'I'           TO WS-CHANGE-TYPE
+                    MOVE ZERO          TO WS-OLD-PAID
+                    MOVE ZERO          TO WS-OLD-VALUE1
+                    MOVE PAID   OF CLAIMS TO WS-NEW-PAID
+                    MOVE VALUE1 OF CLAIMS TO WS-NEW-VALUE1
+                    PERFORM 900-WRITE-CLAIMSHIST THRU 900-EXIT
+                    MOVE 'N' TO LK-RETRY-SW
+                    MOVE INPUTI             TO INPUTO
+                    MOVE INPUT3I            TO INPUT3O
+                    MOVE PAID   OF CLAIMS   TO INPUT4O
+                    MOVE VALUE1 OF CLAIMS   TO INPUT5O
+                    MOVE CAUSE OF CLAIMS    TO INPUT6O
+                    MOVE OBSERVATIONS OF CLAIMS TO INPUT8O
+                    MOVE CustNoI            TO CustNoO
+                WHEN -803
+                    MOVE 'DUPLICATE CLAIM' TO MESSAGEO
+                    PERFORM 220-SAVE-RETRY-STATE THRU 220-EXIT
+                WHEN OTHER
+                    MOVE SQLCODE       TO WS-SQLCODE
+                    STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
+                    DELIMITED BY SIZE INTO MESSAGEO
+                    END-STRING
+                    PERFORM 220-SAVE-RETRY-STATE THRU 220-EXIT
+              END-EVALUATE
+           ELSE
+              PERFORM 220-SAVE-RETRY-STATE THRU 220-EXIT
+           END-IF.
+       220-SAVE-RETRY-STATE.
+           MOVE INPUTI          TO LK-CLAIMNBR
+           MOVE INPUT3I         TO LK-CLAIMDATE
+           MOVE INPUT4I         TO LK-PAID
+           MOVE INPUT5I         TO LK-VALUE1
+           MOVE INPUT6I         TO LK-CAUSE
+           MOVE INPUT8I         TO LK-OBSERVATIONS
+           MOVE CustNoI         TO LK-CUSTNO
+           MOVE SSP5I           TO LK-STATUS
+           MOVE GENERALI(1:10)  TO LK-SEVERITY
+           MOVE 'Y'             TO LK-RETRY-SW.
+       220-EXIT.
+           EXIT.
+       230-CHECK-DUPLICATE.
+           MOVE ZERO TO WS-DUP-COUNT
+             EXEC SQL
+                SELECT COUNT(*)
+                INTO  :WS-DUP-COUNT
+                FROM MFTR33.CLAIMS
+                WHERE CUSTOMERNUMBER = :CLAIMS.CUSTOMERNUMBER
+                  AND CAUSE          = :CLAIMS.CAUSE
+                  AND CLAIMDATE BETWEEN :CLAIMS.CLAIMDATE - 3 DAYS
+                                    AND :CLAIMS.CLAIMDATE + 3 DAYS
+             END-EXEC.
+       230-EXIT.
+           EXIT.
+       300-CLAIM-UPDATE.
+           MOVE INPUTI(4:7) TO WS-CLAIMNBR
+           MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
+             EXEC SQL
+                SELECT PAID, VALUE1
+                INTO  :WS-OLD-PAID, :WS-OLD-VALUE1
+                FROM MFTR33.CLAIMS
+                WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+             END-EXEC.
+           IF SQLCODE = 0 OR SQLCODE = 100
+               MOVE 'Y' TO WS-EDIT-SW
+               MOVE INPUT3I TO CLAIMDATE
+               MOVE INPUT4I TO PAID         OF CLAIMS
+               MOVE INPUT5I TO VALUE1       OF CLAIMS
+               MOVE INPUT6I TO CAUSE        OF CLAIMS
+               MOVE INPUT8I TO OBSERVATIONS OF CLAIMS
+               MOVE SSP5I   TO CLAIMSTATUS OF CLAIMS
+               MOVE GENERALI(1:10) TO SEVERITY OF CLAIMS
+               PERFORM 800-EDIT-CLAIM-FIELDS THRU 800-EXIT
+               IF WS-EDIT-OK
+                   EXEC SQL
+                      UPDATE MFTR33.CLAIMS
+                         SET CLAIMDATE    = :CLAIMS.CLAIMDATE,
+                             PAID         = :CLAIMS.PAID,
+                             VALUE1       = :CLAIMS.VALUE1,
+                             CAUSE        = :CLAIMS.CAUSE,
+                             OBSERVATIONS = :CLAIMS.OBSERVATIONS,
+                             CLAIMSTATUS  = :CLAIMS.CLAIMSTATUS,
+                             SEVERITY     = :CLAIMS.SEVERITY
+                       WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+                   END-EXEC
+                   EVALUATE SQLCODE
+                     WHEN 0
+                         MOVE 'CLAIM UPDATED' TO MESSAGEO
+                         MOVE 'U'              TO WS-CHANGE-TYPE
+                         MOVE PAID   OF CLAIMS TO WS-NEW-PAID
+                         MOVE VALUE1 OF CLAIMS TO WS-NEW-VALUE1
+                         PERFORM 900-WRITE-CLAIMSHIST THRU 900-EXIT
+                     WHEN 100
+                         MOVE 'CLAIM NOT FOUND' TO MESSAGEO
+                     WHEN OTHER
+                         MOVE SQLCODE       TO WS-SQLCODE
+                         STRING 'SQL ERROR IN UPDATE - RC : ' WS-SQLCODE
+                         DELIMITED BY SIZE INTO MESSAGEO
+                         END-STRING
+                   END-EVALUATE
+               END-IF
+           ELSE
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERR IN BEFORE-IMAGE SELECT - RC : '
+               DELIMITED BY SIZE WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-IF.
+       400-CLAIM-DELETE.
+           MOVE INPUTI(4:7) TO WS-CLAIMNBR
+           MOVE WS-CLAIMNBR TO CLAIMNUMBER OF CLAIMS
+             EXEC SQL
+                SELECT PAID, VALUE1
+                INTO  :WS-OLD-PAID, :WS-OLD-VALUE1
+                FROM MFTR33.CLAIMS
+                WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+             END-EXEC.
+           IF SQLCODE = 0 OR SQLCODE = 100
+               EXEC SQL
+                  DELETE FROM MFTR33.CLAIMS
+                   WHERE CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN 0
+                     MOVE 'CLAIM DELETED' TO MESSAGEO
+                     MOVE 'D'    TO WS-CHANGE-TYPE
+                     MOVE ZERO   TO WS-NEW-PAID
+                     MOVE ZERO   TO WS-NEW-VALUE1
+                     PERFORM 900-WRITE-CLAIMSHIST THRU 900-EXIT
+                 WHEN 100
+                     MOVE 'CLAIM NOT FOUND' TO MESSAGEO
+                 WHEN OTHER
+                     MOVE SQLCODE       TO WS-SQLCODE
+                     STRING 'SQL ERROR IN DELETE - RC : ' WS-SQLCODE
+                     DELIMITED BY SIZE INTO MESSAGEO
+                     END-STRING
+               END-EVALUATE
+           ELSE
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERR IN BEFORE-IMAGE SELECT - RC : '
+               DELIMITED BY SIZE WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-IF.
+       500-CLAIM-INQ-BY-CUST.
+           IF SelectOptI(1:4) = 'NEXT' AND LK-BROWSE-CUST
+               MOVE LK-BROWSE-KEY(1:16) TO CUSTOMERNUMBER OF CLAIMS
+           ELSE
+               MOVE CustNoI  TO CUSTOMERNUMBER OF CLAIMS
+               MOVE CUSTOMERNUMBER OF CLAIMS TO LK-BROWSE-KEY
+               MOVE '1'      TO LK-BROWSE-TYPE
+               MOVE ZERO     TO LK-LAST-CLAIMNBR
+               MOVE ZERO     TO LK-BROWSE-COUNT
+           END-IF
+             EXEC SQL
+                DECLARE CUSTCLMCSR CURSOR FOR
+                SELECT CLAIMNUMBER,
+                       CLAIMDATE,
+                       PAID,
+                       VALUE1,
+                       CAUSE,
+                       OBSERVATIONS
+                FROM MFTR33.CLAIMS
+                WHERE CUSTOMERNUMBER = :CLAIMS.CUSTOMERNUMBER
+                  AND CLAIMNUMBER > :LK-LAST-CLAIMNBR
+                ORDER BY CLAIMNUMBER
+             END-EXEC.
+             EXEC SQL
+                OPEN CUSTCLMCSR
+             END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               PERFORM 510-FETCH-CUST-CLAIM THRU 510-EXIT
+                 EXEC SQL
+                    CLOSE CUSTCLMCSR
+                 END-EXEC
+             WHEN OTHER
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERROR IN OPEN - RC : ' WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-EVALUATE.
+       510-FETCH-CUST-CLAIM.
+             EXEC SQL
+                FETCH CUSTCLMCSR
+                INTO  :CLAIMS.CLAIMNUMBER,
+                      :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID,
+                      :CLAIMS.VALUE1,
+                      :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS
+             END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO LK-BROWSE-COUNT
+               MOVE CLAIMNUMBER OF CLAIMS TO LK-LAST-CLAIMNBR
+               MOVE CLAIMNUMBER OF CLAIMS TO ClaimNoO
+               MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO INPUT3O
+               MOVE FUNCTION DISPLAY-OF(CAUSE) TO INPUT6O
+               MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO INPUT8O
+               MOVE PAID   OF CLAIMS TO INPUT4O
+               MOVE VALUE1 OF CLAIMS TO INPUT5O
+               STRING 'CLAIM ' DELIMITED BY SIZE
+                      LK-BROWSE-COUNT DELIMITED BY SIZE
+                      ' - NEXT TO SCROLL' DELIMITED BY SIZE
+                      INTO MESSAGEO
+               END-STRING
+             WHEN 100
+               IF LK-BROWSE-COUNT = ZERO
+                   MOVE 'NO CLAIMS FOR CUSTOMER' TO MESSAGEO
+               ELSE
+                   MOVE 'NO MORE CLAIMS FOR CUSTOMER' TO MESSAGEO
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-EVALUATE.
+       510-EXIT.
+           EXIT.
+       600-CLAIM-SEARCH-CAUSE.
+           IF SelectOptI(1:4) = 'NEXT' AND LK-BROWSE-CAUSE
+               MOVE LK-BROWSE-KEY(1:18) TO CAUSE OF CLAIMS
+           ELSE
+               MOVE CauseI   TO CAUSE OF CLAIMS
+               MOVE CAUSE OF CLAIMS TO LK-BROWSE-KEY
+               MOVE '2'      TO LK-BROWSE-TYPE
+               MOVE ZERO     TO LK-LAST-CLAIMNBR
+               MOVE ZERO     TO LK-BROWSE-COUNT
+           END-IF
+             EXEC SQL
+                DECLARE CAUSECSR CURSOR FOR
+                SELECT CLAIMNUMBER,
+                       CLAIMDATE,
+                       PAID,
+                       VALUE1,
+                       OBSERVATIONS,
+                       CUSTOMERNUMBER
+                FROM MFTR33.CLAIMS
+                WHERE CAUSE = :CLAIMS.CAUSE
+                  AND CLAIMNUMBER > :LK-LAST-CLAIMNBR
+                ORDER BY CLAIMNUMBER
+             END-EXEC.
+             EXEC SQL
+                OPEN CAUSECSR
+             END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               PERFORM 610-FETCH-CAUSE-CLAIM THRU 610-EXIT
+                 EXEC SQL
+                    CLOSE CAUSECSR
+                 END-EXEC
+             WHEN OTHER
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERROR IN OPEN - RC : ' WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-EVALUATE.
+       610-FETCH-CAUSE-CLAIM.
+             EXEC SQL
+                FETCH CAUSECSR
+                INTO  :CLAIMS.CLAIMNUMBER,
+                      :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID,
+                      :CLAIMS.VALUE1,
+                      :CLAIMS.OBSERVATIONS,
+                      :CLAIMS.CUSTOMERNUMBER:WS-CUSTNO-IND
+             END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO LK-BROWSE-COUNT
+               MOVE CLAIMNUMBER OF CLAIMS TO LK-LAST-CLAIMNBR
+               MOVE CLAIMNUMBER OF CLAIMS TO ClaimNoO
+               MOVE FUNCTION DISPLAY-OF(CLAIMDATE)    TO INPUT3O
+               MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO INPUT8O
+               MOVE PAID          OF CLAIMS TO INPUT4O
+               MOVE VALUE1        OF CLAIMS TO INPUT5O
+               IF WS-CUSTNO-IND < ZERO
+                   MOVE SPACES TO CustNoO
+               ELSE
+                   MOVE CUSTOMERNUMBER OF CLAIMS TO CustNoO
+               END-IF
+               STRING 'CLAIM ' DELIMITED BY SIZE
+                      LK-BROWSE-COUNT DELIMITED BY SIZE
+                      ' - NEXT TO SCROLL' DELIMITED BY SIZE
+                      INTO MESSAGEO
+               END-STRING
+             WHEN 100
+               IF LK-BROWSE-COUNT = ZERO
+                   MOVE 'NO CLAIMS FOR CAUSE' TO MESSAGEO
+               ELSE
+                   MOVE 'NO MORE CLAIMS FOR CAUSE' TO MESSAGEO
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-EVALUATE.
+       610-EXIT.
+           EXIT.
+       700-CLAIM-SEARCH-DATE.
+           IF SelectOptI(1:4) = 'NEXT' AND LK-BROWSE-DATE
+               CONTINUE
+           ELSE
+               MOVE INPUT3I          TO LK-DATE-FROM
+               MOVE ClaimDateI(1:10) TO LK-DATE-TO
+               MOVE '3'              TO LK-BROWSE-TYPE
+               MOVE ZERO             TO LK-LAST-CLAIMNBR
+               MOVE ZERO             TO LK-BROWSE-COUNT
+           END-IF
+             EXEC SQL
+                DECLARE DATERNGCSR CURSOR FOR
+                SELECT CLAIMNUMBER,
+                       CLAIMDATE,
+                       PAID,
+                       VALUE1,
+                       CAUSE,
+                       OBSERVATIONS,
+                       CUSTOMERNUMBER
+                FROM MFTR33.CLAIMS
+                WHERE CLAIMDATE BETWEEN :LK-DATE-FROM AND :LK-DATE-TO
+                  AND CLAIMNUMBER > :LK-LAST-CLAIMNBR
+                ORDER BY CLAIMNUMBER
+             END-EXEC.
+             EXEC SQL
+                OPEN DATERNGCSR
+             END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               PERFORM 710-FETCH-DATE-CLAIM THRU 710-EXIT
+                 EXEC SQL
+                    CLOSE DATERNGCSR
+                 END-EXEC
+             WHEN OTHER
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERROR IN OPEN - RC : ' WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-EVALUATE.
+       710-FETCH-DATE-CLAIM.
+             EXEC SQL
+                FETCH DATERNGCSR
+                INTO  :CLAIMS.CLAIMNUMBER,
+                      :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID,
+                      :CLAIMS.VALUE1,
+                      :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS,
+                      :CLAIMS.CUSTOMERNUMBER:WS-CUSTNO-IND
+             END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO LK-BROWSE-COUNT
+               MOVE CLAIMNUMBER OF CLAIMS TO LK-LAST-CLAIMNBR
+               MOVE CLAIMNUMBER OF CLAIMS TO ClaimNoO
+               MOVE FUNCTION DISPLAY-OF(CLAIMDATE)    TO INPUT3O
+               MOVE FUNCTION DISPLAY-OF(CAUSE)        TO INPUT6O
+               MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO INPUT8O
+               MOVE PAID          OF CLAIMS TO INPUT4O
+               MOVE VALUE1        OF CLAIMS TO INPUT5O
+               IF WS-CUSTNO-IND < ZERO
+                   MOVE SPACES TO CustNoO
+               ELSE
+                   MOVE CUSTOMERNUMBER OF CLAIMS TO CustNoO
+               END-IF
+               STRING 'CLAIM ' DELIMITED BY SIZE
+                      LK-BROWSE-COUNT DELIMITED BY SIZE
+                      ' - NEXT TO SCROLL' DELIMITED BY SIZE
+                      INTO MESSAGEO
+               END-STRING
+             WHEN 100
+               IF LK-BROWSE-COUNT = ZERO
+                   MOVE 'NO CLAIMS IN DATE RANGE' TO MESSAGEO
+               ELSE
+                   MOVE 'NO MORE CLAIMS IN RANGE' TO MESSAGEO
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'SQL ERROR IN FETCH - RC : ' WS-SQLCODE
+               DELIMITED BY SIZE INTO MESSAGEO
+               END-STRING
+           END-EVALUATE.
+       710-EXIT.
+           EXIT.
+       800-EDIT-CLAIM-FIELDS.
+           IF INPUT4I NOT NUMERIC
+               MOVE 'INVALID PAID AMOUNT' TO MESSAGEO
+               MOVE 'N' TO WS-EDIT-SW
+           ELSE
+             IF INPUT5I NOT NUMERIC
+                 MOVE 'INVALID VALUE1 AMOUNT' TO MESSAGEO
+                 MOVE 'N' TO WS-EDIT-SW
+             ELSE
+               IF INPUT3I(1:4)  NOT NUMERIC
+                  OR INPUT3I(5:1)  NOT = '-'
+                  OR INPUT3I(6:2)  NOT NUMERIC
+                  OR INPUT3I(8:1)  NOT = '-'
+                  OR INPUT3I(9:2)  NOT NUMERIC
+                   MOVE 'INVALID CLAIM DATE FORMAT' TO MESSAGEO
+                   MOVE 'N' TO WS-EDIT-SW
+               ELSE
+                 IF PAID OF CLAIMS > VALUE1 OF CLAIMS
+                     MOVE 'PAID EXCEEDS VALUE1' TO MESSAGEO
+                     MOVE 'N' TO WS-EDIT-SW
+                 ELSE
+                   IF NOT CLAIMSTATUS-OPEN
+                      AND NOT CLAIMSTATUS-PENDING
+                      AND NOT CLAIMSTATUS-CLOSED
+                       MOVE 'INVALID CLAIM STATUS' TO MESSAGEO
+                       MOVE 'N' TO WS-EDIT-SW
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+       800-EXIT.
+           EXIT.
+       900-WRITE-CLAIMSHIST.
+             EXEC SQL
+                INSERT INTO MFTR33.CLAIMSHIST
+                       (CLAIMNUMBER,
+                        CHANGETYPE,
+                        OLDPAID,
+                        NEWPAID,
+                        OLDVALUE1,
+                        NEWVALUE1,
+                        CHANGEUSERID,
+                        CHANGETIMESTAMP)
+                VALUES (:CLAIMS.CLAIMNUMBER,
+                        :WS-CHANGE-TYPE,
+                        :WS-OLD-PAID,
+                        :WS-NEW-PAID,
+                        :WS-OLD-VALUE1,
+                        :WS-NEW-VALUE1,
+                        CURRENT SQLID,
+                        CURRENT TIMESTAMP)
+             END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE       TO WS-SQLCODE
+               STRING 'AUDIT WRITE FAILED RC:' DELIMITED BY SIZE
+                      WS-SQLCODE               DELIMITED BY SIZE
+                      INTO MESSAGEO
+               END-STRING
+           END-IF.
+       900-EXIT.
+           EXIT.
