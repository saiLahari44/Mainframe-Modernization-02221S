@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110EXT.
+       AUTHOR. HARIKASADI
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTFILE ASSIGN TO EXTFILE
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXT-RECORD.
+           05 EXT-CLAIMNUMBER        PIC 9(09).
+           05 EXT-CLAIMDATE          PIC X(10).
+           05 EXT-PAID               PIC S9(7)V99.
+           05 EXT-VALUE1             PIC S9(7)V99.
+           05 EXT-CAUSE              PIC X(18).
+           05 FILLER                 PIC X(25) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+          88 WS-EOF                          VALUE 'Y'.
+       01 WS-SQLCODE              PIC -9(03).
+       01 WS-THRESHOLD            PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-EXTRACT-COUNT        PIC S9(7)    VALUE ZERO.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+       LINKAGE SECTION.
+       01 LK-PARM.
+           05 LK-PARM-LEN          PIC S9(4) COMP.
+           05 LK-THRESHOLD         PIC 9(05)V99.
+       PROCEDURE DIVISION USING LK-PARM.
+       000-MAIN-PARA.
+           MOVE LK-THRESHOLD TO WS-THRESHOLD
+           PERFORM 100-INITIALIZE THRU 100-EXIT
+           PERFORM 200-FETCH-CLAIM THRU 200-EXIT
+           PERFORM 300-WRITE-EXTRACT THRU 300-EXIT
+               UNTIL WS-EOF
+           PERFORM 800-FINALIZE THRU 800-EXIT
+           STOP RUN.
+       100-INITIALIZE.
+           OPEN OUTPUT EXTFILE
+             EXEC SQL
+                DECLARE EXTRACTCSR CURSOR FOR
+                SELECT CLAIMNUMBER,
+                       CLAIMDATE,
+                       PAID,
+                       VALUE1,
+                       CAUSE
+                FROM MFTR33.CLAIMS
+                WHERE VALUE1 > :WS-THRESHOLD
+                ORDER BY CLAIMNUMBER
+             END-EXEC.
+             EXEC SQL
+                OPEN EXTRACTCSR
+             END-EXEC.
+       100-EXIT.
+           EXIT.
+       200-FETCH-CLAIM.
+             EXEC SQL
+                FETCH EXTRACTCSR
+                INTO  :CLAIMS.CLAIMNUMBER,
+                      :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID,
+                      :CLAIMS.VALUE1,
+                      :CLAIMS.CAUSE
+             END-EXEC.
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           END-IF.
+       200-EXIT.
+           EXIT.
+       300-WRITE-EXTRACT.
+           MOVE CLAIMNUMBER OF CLAIMS TO EXT-CLAIMNUMBER
+           MOVE FUNCTION DISPLAY-OF(CLAIMDATE) TO EXT-CLAIMDATE
+           MOVE PAID        OF CLAIMS TO EXT-PAID
+           MOVE VALUE1      OF CLAIMS TO EXT-VALUE1
+           MOVE FUNCTION DISPLAY-OF(CAUSE) TO EXT-CAUSE
+           WRITE EXT-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT
+           PERFORM 200-FETCH-CLAIM THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+       800-FINALIZE.
+             EXEC SQL
+                CLOSE EXTRACTCSR
+             END-EXEC.
+           DISPLAY 'MF110EXT - CLAIMS EXTRACTED : ' WS-EXTRACT-COUNT
+           CLOSE EXTFILE.
+       800-EXIT.
+           EXIT.
