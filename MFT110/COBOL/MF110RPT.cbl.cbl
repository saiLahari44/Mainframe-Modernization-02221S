@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MF110RPT.
+       AUTHOR. HARIKASADI
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01 RPT-RECORD             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW              PIC X(01) VALUE 'N'.
+          88 WS-EOF                        VALUE 'Y'.
+       01 WS-FIRST-CAUSE-SW      PIC X(01) VALUE 'Y'.
+          88 WS-FIRST-CAUSE                VALUE 'Y'.
+       01 WS-SQLCODE             PIC -9(03).
+       01 WS-PREV-CAUSE          PIC X(18) VALUE SPACES.
+       01 WS-CAUSE-COUNT         PIC S9(7)    VALUE ZERO.
+       01 WS-CAUSE-PAID          PIC S9(9)V99 VALUE ZERO.
+       01 WS-CAUSE-VALUE1        PIC S9(9)V99 VALUE ZERO.
+       01 WS-GRAND-COUNT         PIC S9(7)    VALUE ZERO.
+       01 WS-GRAND-PAID          PIC S9(9)V99 VALUE ZERO.
+       01 WS-GRAND-VALUE1        PIC S9(9)V99 VALUE ZERO.
+       01 WS-HEADING1.
+           05 FILLER        PIC X(24) VALUE 'MF110RPT CLAIMS SUMMARY'.
+           05 FILLER        PIC X(108) VALUE SPACES.
+       01 WS-HEADING2.
+           05 FILLER             PIC X(18) VALUE 'CAUSE'.
+           05 FILLER             PIC X(10) VALUE 'COUNT'.
+           05 FILLER             PIC X(18) VALUE 'TOTAL PAID'.
+           05 FILLER             PIC X(18) VALUE 'TOTAL VALUE1'.
+           05 FILLER             PIC X(68) VALUE SPACES.
+       01 WS-NO-CLAIMS-LINE.
+           05 FILLER             PIC X(24) VALUE 'NO CLAIMS ON FILE'.
+           05 FILLER             PIC X(108) VALUE SPACES.
+       01 WS-DETAIL-LINE.
+           05 WS-D-CAUSE         PIC X(18).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-D-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-D-PAID          PIC $$$,$$$,$$9.99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-D-VALUE1        PIC $$$,$$$,$$9.99.
+           05 FILLER             PIC X(54) VALUE SPACES.
+       01 WS-GRAND-LINE.
+           05 FILLER             PIC X(18) VALUE 'GRAND TOTAL'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-G-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-G-PAID          PIC $$$,$$$,$$9.99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-G-VALUE1        PIC $$$,$$$,$$9.99.
+           05 FILLER             PIC X(54) VALUE SPACES.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE CLAIMS
+           END-EXEC.
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-INITIALIZE THRU 100-EXIT
+           PERFORM 200-FETCH-CLAIM THRU 200-EXIT
+           PERFORM 300-PROCESS-CLAIM THRU 300-EXIT
+               UNTIL WS-EOF
+           PERFORM 800-FINALIZE THRU 800-EXIT
+           STOP RUN.
+       100-INITIALIZE.
+           OPEN OUTPUT RPTFILE
+           MOVE WS-HEADING1 TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-HEADING2 TO RPT-RECORD
+           WRITE RPT-RECORD
+             EXEC SQL
+                DECLARE CLAIMCSR CURSOR FOR
+                SELECT CLAIMNUMBER,
+                       CLAIMDATE,
+                       PAID,
+                       VALUE1,
+                       CAUSE,
+                       OBSERVATIONS
+                FROM MFTR33.CLAIMS
+                ORDER BY CAUSE
+             END-EXEC.
+             EXEC SQL
+                OPEN CLAIMCSR
+             END-EXEC.
+       100-EXIT.
+           EXIT.
+       200-FETCH-CLAIM.
+             EXEC SQL
+                FETCH CLAIMCSR
+                INTO  :CLAIMS.CLAIMNUMBER,
+                      :CLAIMS.CLAIMDATE,
+                      :CLAIMS.PAID,
+                      :CLAIMS.VALUE1,
+                      :CLAIMS.CAUSE,
+                      :CLAIMS.OBSERVATIONS
+             END-EXEC.
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           END-IF.
+       200-EXIT.
+           EXIT.
+       300-PROCESS-CLAIM.
+           IF CAUSE OF CLAIMS NOT = WS-PREV-CAUSE
+                   AND NOT WS-FIRST-CAUSE
+               PERFORM 400-PRINT-CAUSE-TOTAL THRU 400-EXIT
+           END-IF
+           MOVE 'N' TO WS-FIRST-CAUSE-SW
+           MOVE CAUSE OF CLAIMS TO WS-PREV-CAUSE
+           ADD 1                TO WS-CAUSE-COUNT
+           ADD PAID   OF CLAIMS TO WS-CAUSE-PAID
+           ADD VALUE1 OF CLAIMS TO WS-CAUSE-VALUE1
+           ADD 1                TO WS-GRAND-COUNT
+           ADD PAID   OF CLAIMS TO WS-GRAND-PAID
+           ADD VALUE1 OF CLAIMS TO WS-GRAND-VALUE1
+           PERFORM 200-FETCH-CLAIM THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+       400-PRINT-CAUSE-TOTAL.
+           MOVE WS-PREV-CAUSE   TO WS-D-CAUSE
+           MOVE WS-CAUSE-COUNT  TO WS-D-COUNT
+           MOVE WS-CAUSE-PAID   TO WS-D-PAID
+           MOVE WS-CAUSE-VALUE1 TO WS-D-VALUE1
+           MOVE WS-DETAIL-LINE  TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE ZERO TO WS-CAUSE-COUNT
+           MOVE ZERO TO WS-CAUSE-PAID
+           MOVE ZERO TO WS-CAUSE-VALUE1.
+       400-EXIT.
+           EXIT.
+       800-FINALIZE.
+           IF WS-FIRST-CAUSE
+               MOVE WS-NO-CLAIMS-LINE TO RPT-RECORD
+               WRITE RPT-RECORD
+           ELSE
+               PERFORM 400-PRINT-CAUSE-TOTAL THRU 400-EXIT
+           END-IF
+             EXEC SQL
+                CLOSE CLAIMCSR
+             END-EXEC.
+           MOVE WS-GRAND-COUNT  TO WS-G-COUNT
+           MOVE WS-GRAND-PAID   TO WS-G-PAID
+           MOVE WS-GRAND-VALUE1 TO WS-G-VALUE1
+           MOVE WS-GRAND-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           CLOSE RPTFILE.
+       800-EXIT.
+           EXIT.
