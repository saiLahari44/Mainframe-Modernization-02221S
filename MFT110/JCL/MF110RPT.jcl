@@ -0,0 +1,20 @@
+//MF110RPT JOB (ACCTNO),'CLAIMS RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTH-END CLAIMS SUMMARY REPORT - BY CAUSE, OFF MFTR33.CLAIMS *
+//* MF110RPT CONTAINS EMBEDDED SQL AND MUST RUN UNDER THE DSN     *
+//* BATCH ATTACH FACILITY, NOT AS A BARE EXEC PGM.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=MFT110.LOADLIB,DISP=SHR
+//         DD   DSN=DSN310.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(MF110RPT) PLAN(MF110PLN) LIB('MFT110.LOADLIB')
+  END
+/*
