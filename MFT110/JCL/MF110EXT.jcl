@@ -0,0 +1,28 @@
+//MF110EXT JOB (ACCTNO),'REINS EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REINSURANCE/ACCOUNTING EXTRACT OFF MFTR33.CLAIMS      *
+//* PARM IS THE VALUE1 THRESHOLD, 0050000 = 000500.00             *
+//* MF110EXT CONTAINS EMBEDDED SQL AND MUST RUN UNDER THE DSN     *
+//* BATCH ATTACH FACILITY, NOT AS A BARE EXEC PGM.                *
+//* EXTFILE IS A GDG - EACH RUN CATALOGS A NEW (+1) GENERATION    *
+//* SO REPEAT NIGHTLY RUNS DO NOT ABEND ON A DUPLICATE DSN.       *
+//* GDG BASE MFT110.REINS.EXTRACT MUST ALREADY BE DEFINED.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=MFT110.LOADLIB,DISP=SHR
+//         DD   DSN=DSN310.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//EXTFILE  DD   DSN=MFT110.REINS.EXTRACT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(MF110EXT) PLAN(MF110PLN) LIB('MFT110.LOADLIB')      -
+       PARMS('0050000')
+  END
+/*
